@@ -10,6 +10,34 @@
            RECORD KEY IS FS-ID
            FILE STATUS IS WS-FS.
 
+           SELECT CONTRIB-TABLE ASSIGN TO "C:\COBOL\CONTRIB.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS TC-KEY
+           FILE STATUS IS WS-CT-FS.
+
+           SELECT PAYSLIP-FILE ASSIGN TO "C:\COBOL\PAYSLIP.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS PF-KEY
+           FILE STATUS IS WS-PF-FS.
+
+           SELECT ATTENDANCE-FILE ASSIGN TO "C:\COBOL\ATTEND.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS AT-KEY
+           FILE STATUS IS WS-AT-FS.
+
+           SELECT YTD-FILE ASSIGN TO "C:\COBOL\YTD.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC
+           RECORD KEY IS YT-KEY
+           FILE STATUS IS WS-YT-FS.
+
+           SELECT AUDIT-FILE ASSIGN TO "C:\COBOL\AUDIT.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AD-FS.
+
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEE
@@ -27,6 +55,90 @@
            05 FILLER PIC XX.
            05 FS-STAT PIC X(7).
 
+       FD CONTRIB-TABLE
+           RECORD CONTAINS 53 CHARACTERS.
+       01 TC-RECORD.
+           05 TC-KEY.
+              10 TC-TYPE PIC X(2).
+                 88 TC-IS-SSS VALUE 'SS'.
+                 88 TC-IS-PHIC VALUE 'PH'.
+                 88 TC-IS-PAGIBIG VALUE 'PI'.
+                 88 TC-IS-TAX VALUE 'TX'.
+              10 TC-SEQ PIC 9(2).
+           05 TC-LOW PIC 9(7)V99.
+           05 TC-HIGH PIC 9(7)V99.
+           05 TC-RATE PIC V9(4).
+           05 TC-SUBBASE PIC 9(7)V99.
+           05 TC-ADDON PIC 9(7)V99.
+           05 TC-FLAT-AMT PIC 9(7)V99.
+
+       FD PAYSLIP-FILE
+           RECORD CONTAINS 222 CHARACTERS.
+       01 PF-RECORD.
+           05 PF-KEY.
+              10 PF-ID PIC X(5).
+              10 PF-COV-FROM PIC 9(8).
+           05 PF-COV-TO PIC 9(8).
+           05 PF-PAYROLL-DATE PIC 9(8).
+           05 PF-NAME PIC X(28).
+           05 PF-DESIG PIC X(26).
+           05 PF-PAYPER PIC X(12).
+           05 PF-BPAYUNIT PIC 99V99.
+           05 PF-BPAY PIC 9(7)V99.
+           05 PF-ABST PIC 99.
+           05 PF-ABSTDEDUC PIC 9(7)V99.
+           05 PF-OT PIC 99.
+           05 PF-OTPAY PIC 9(7)V99.
+           05 PF-UTL PIC 99.
+           05 PF-UTLDEDUC PIC 9(7)V99.
+           05 PF-SSS PIC 9(7)V99.
+           05 PF-PHIC PIC 9(7)V99.
+           05 PF-PAGIBIG PIC 9(7)V99.
+           05 PF-INTAX PIC 9(7)V99.
+           05 PF-ALLO PIC 9(7)V99.
+           05 PF-LOAN PIC 9(7)V99.
+           05 PF-GROSSPAY PIC 9(7)V99.
+           05 PF-TDEDUC PIC 9(7)V99.
+           05 PF-NETPAY PIC 9(7)V99.
+
+       FD ATTENDANCE-FILE
+           RECORD CONTAINS 37 CHARACTERS.
+       01 AT-RECORD.
+           05 AT-KEY.
+              10 AT-ID PIC X(5).
+              10 AT-COV-FROM PIC 9(8).
+           05 AT-OT PIC 99.
+           05 AT-ALLO PIC 9(7)V99.
+           05 AT-UTL PIC 99.
+           05 AT-ABST PIC 99.
+           05 AT-LOAN PIC 9(7)V99.
+
+       FD YTD-FILE
+           RECORD CONTAINS 114 CHARACTERS.
+       01 YT-RECORD.
+           05 YT-KEY.
+              10 YT-ID PIC X(5).
+              10 YT-YEAR PIC 9(4).
+           05 YT-NAME PIC X(28).
+           05 YT-BPAY PIC 9(9)V99.
+           05 YT-GROSSPAY PIC 9(9)V99.
+           05 YT-SSS PIC 9(9)V99.
+           05 YT-PHIC PIC 9(9)V99.
+           05 YT-PAGIBIG PIC 9(9)V99.
+           05 YT-INTAX PIC 9(9)V99.
+           05 YT-NETPAY PIC 9(9)V99.
+
+       FD AUDIT-FILE
+           RECORD CONTAINS 238 CHARACTERS.
+       01 AD-RECORD.
+           05 AD-TIMESTAMP PIC X(21).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AD-ACTION PIC X(6).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AD-BEFORE PIC X(104).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 AD-AFTER PIC X(104).
+
        WORKING-STORAGE SECTION.
        01 WS-EMPLOYEE.
            05 WS-ID PIC X(5).
@@ -97,22 +209,121 @@
        01 WS-ABST PIC 99.
        01 WS-UTL PIC 99.
        01 WS-BPAYUNIT PIC 99V99.
-       01 WS-CHOICE PIC 9.
+       01 WS-CHOICE PIC 99.
        01 WS-FS PIC XX.
+       01 WS-CT-FS PIC XX.
+       01 WS-PF-FS PIC XX.
+       01 WS-PAYROLL-DATE PIC 9(8).
+       01 WS-COV-FROM PIC 9(8).
+       01 WS-COV-TO PIC 9(8).
+       01 WS-AT-FS PIC XX.
+       01 WS-AT-FOUND PIC X(3).
+       01 WS-YT-FS PIC XX.
+       01 WS-YT-FOUND PIC X(3).
+       01 WS-AD-FS PIC XX.
+       01 WS-AUDIT-ACTION PIC X(6).
+       01 WS-AUDIT-BEFORE PIC X(104).
+       01 WS-AUDIT-AFTER PIC X(104).
+       01 WS-AUDIT-STAMP PIC X(21).
+       01 WS-13TH-YEAR PIC 9(4).
+       01 WS-13TH-PAY PIC 9(9)V99.
+       01 WS-13TH-LINE.
+           05 WS-13TH-ID PIC X(5).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 WS-13TH-NAME PIC X(28).
+           05 FILLER PIC X(1) VALUE SPACE.
+           05 WS-13TH-BPAY PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X(3) VALUE SPACE.
+           05 WS-13TH-AMT PIC ZZZ,ZZZ,ZZ9.99.
        01 WS-EOF PIC X(4).
+       01 WS-VIEW-FILTER PIC 9.
+       01 WS-VIEW-VALUE PIC X(26).
+       01 WS-VIEW-MATCH PIC X(3).
+       01 WS-NEXT-ID PIC 9(5).
+       01 WS-CUR-ID PIC 9(5).
+       01 WS-CT-EOF PIC X(4).
+       01 WS-CT-FOUND PIC X(3).
+       01 WS-PAYPERIOD-INVALID PIC X(3) VALUE 'NO '.
+       01 WS-BATCH-MODE PIC X(3) VALUE 'NO '.
+       01 WS-DESIG-VALID PIC X(3).
+       01 WS-CT-TYPE PIC X(2).
+       01 WS-CT-AMT PIC 9(7)V99.
+       01 WS-CT-RESULT PIC 9(7)V99.
+       01 WS-CT-LINE.
+           05 FILLER PIC X VALUE '|'.
+           05 WS-CT-D-TYPE PIC X(10).
+           05 FILLER PIC X(2) VALUE ' |'.
+           05 WS-CT-D-SEQ PIC Z9.
+           05 FILLER PIC X(2) VALUE ' |'.
+           05 WS-CT-D-LOW PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X(2) VALUE ' |'.
+           05 WS-CT-D-HIGH PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X(2) VALUE ' |'.
+           05 WS-CT-D-RATE PIC .9999.
+           05 FILLER PIC X(2) VALUE ' |'.
+           05 WS-CT-D-FLAT PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X VALUE '|'.
+       01 WS-CONTRIB.
+           05 WS-TC-TYPE PIC X(2).
+           05 WS-TC-SEQ PIC 9(2).
+           05 WS-TC-LOW PIC 9(7)V99.
+           05 WS-TC-HIGH PIC 9(7)V99.
+           05 WS-TC-RATE PIC V9(4).
+           05 WS-TC-SUBBASE PIC 9(7)V99.
+           05 WS-TC-ADDON PIC 9(7)V99.
+           05 WS-TC-FLAT-AMT PIC 9(7)V99.
        01 WS-TODAY PIC 9(8).
        01 WS-PAST PIC 9(8).
        01 WS-LINE PIC X(25) VALUE ALL '-'.
        01 WS-LINE2 PIC X(25) VALUE ALL '='.
        01 WS-SPACE PIC X(25) VALUE SPACES.
+       01 WS-TOT-BPAY PIC 9(9)V99 VALUE 0.
+       01 WS-TOT-ALLO PIC 9(9)V99 VALUE 0.
+       01 WS-TOT-OTPAY PIC 9(9)V99 VALUE 0.
+       01 WS-TOT-TDEDUC PIC 9(9)V99 VALUE 0.
+       01 WS-TOT-NETPAY PIC 9(9)V99 VALUE 0.
+       01 WS-REG-LINE.
+           05 FILLER PIC X VALUE '|'.
+           05 WS-REG-ID PIC X(5).
+           05 FILLER PIC X(2) VALUE ' |'.
+           05 WS-REG-NAME PIC X(28).
+           05 FILLER PIC X(2) VALUE ' |'.
+           05 WS-REG-BPAY PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X(2) VALUE ' |'.
+           05 WS-REG-ALLO PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X(2) VALUE ' |'.
+           05 WS-REG-OTPAY PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X(2) VALUE ' |'.
+           05 WS-REG-TDEDUC PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X(2) VALUE ' |'.
+           05 WS-REG-NETPAY PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X VALUE '|'.
+       01 WS-TOT-SSS-DUE PIC 9(9)V99 VALUE 0.
+       01 WS-TOT-PHIC-DUE PIC 9(9)V99 VALUE 0.
+       01 WS-TOT-PAGIBIG-DUE PIC 9(9)V99 VALUE 0.
+       01 WS-TOT-TAX-DUE PIC 9(9)V99 VALUE 0.
+       01 WS-REMIT-LINE.
+           05 FILLER PIC X VALUE '|'.
+           05 WS-REMIT-ID PIC X(5).
+           05 FILLER PIC X(2) VALUE ' |'.
+           05 WS-REMIT-NAME PIC X(28).
+           05 FILLER PIC X(2) VALUE ' |'.
+           05 WS-REMIT-AMT PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER PIC X VALUE '|'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            OPEN I-O EMPLOYEE.
+           OPEN I-O CONTRIB-TABLE.
+           OPEN I-O PAYSLIP-FILE.
+           OPEN I-O ATTENDANCE-FILE.
+           OPEN I-O YTD-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           PERFORM SEED-CONTRIB-PARA.
            DISPLAY WS-LINE2 "============= SALARY MANAGEMENT SYSTEM"
                   " ==============" WS-LINE2.
            DISPLAY " ".
-           PERFORM UNTIL WS-CHOICE = 6
+           PERFORM UNTIL WS-CHOICE = 12
              DISPLAY WS-LINE2 "===================== MAIN MENU "
                                  WITH NO ADVANCING
              DISPLAY "=====================" WS-LINE2
@@ -129,8 +340,20 @@
                      WS-SPACE "                 |  |"
              DISPLAY "|  | (5) CREATE PAYSLIP." WS-SPACE WS-SPACE
                      WS-SPACE "|  |"
-             DISPLAY "|  | (6) EXIT THE PROGRAM." WS-SPACE WS-SPACE
-                     "                       |  |"
+             DISPLAY "|  | (6) PROCESS ALL PENDING PAYSLIPS." WS-SPACE
+                     "                |  |"
+             DISPLAY "|  | (7) PAYROLL REGISTER REPORT." WS-SPACE
+                     WS-SPACE "                |  |"
+             DISPLAY "|  | (8) GOVERNMENT REMITTANCE SUMMARY."
+                     WS-SPACE "               |  |"
+             DISPLAY "|  | (9) MAINTAIN CONTRIBUTION TABLES." WS-SPACE
+                     "                |  |"
+             DISPLAY "|  | (10) REPRINT A SAVED PAYSLIP." WS-SPACE
+                     WS-SPACE "               |  |"
+             DISPLAY "|  | (11) 13TH MONTH PAY REPORT." WS-SPACE
+                     WS-SPACE "                 |  |"
+             DISPLAY "|  | (12) EXIT THE PROGRAM." WS-SPACE WS-SPACE
+                     "                      |  |"
              PERFORM PRINT-LINE2-PARA
              DISPLAY " "
              DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING
@@ -147,7 +370,19 @@
                WHEN 5
                  PERFORM EVAL-REC-PARA
                WHEN 6
-                 MOVE 6 TO WS-CHOICE
+                 PERFORM BATCH-PAYSLIP-PARA
+               WHEN 7
+                 PERFORM REGISTER-PARA
+               WHEN 8
+                 PERFORM REMIT-PARA
+               WHEN 9
+                 PERFORM CONTRIB-MAINT-PARA
+               WHEN 10
+                 PERFORM REPRINT-PARA
+               WHEN 11
+                 PERFORM THIRTEENTH-MONTH-PARA
+               WHEN 12
+                 MOVE 12 TO WS-CHOICE
                WHEN OTHER
                  DISPLAY " "
                  DISPLAY "INVALID CHOICE."
@@ -160,6 +395,11 @@
                    " HAVE A NICE DAY!! :) " WS-SPACE "  |  |".
            PERFORM PRINT-LINE2-PARA.
            CLOSE EMPLOYEE.
+           CLOSE CONTRIB-TABLE.
+           CLOSE PAYSLIP-FILE.
+           CLOSE ATTENDANCE-FILE.
+           CLOSE YTD-FILE.
+           CLOSE AUDIT-FILE.
            STOP RUN.
 
        ADD-PARA.
@@ -169,18 +409,56 @@
            DISPLAY "|  | ENTER THE FOLLOWING INFORMATION:" WS-SPACE
                    WS-SPACE "            |  |"
            PERFORM PRINT-LINE2-PARA.
-           DISPLAY "EMPLOYEE ID             : " WITH NO ADVANCING.
+           PERFORM NEXT-ID-PARA.
+           DISPLAY "NEXT AVAILABLE EMPLOYEE ID: " WS-NEXT-ID.
+           DISPLAY "EMPLOYEE ID (BLANK TO AUTO-ASSIGN): "
+                                      WITH NO ADVANCING.
            ACCEPT WS-ID.
-           PERFORM INFO-PARA.
-           PERFORM MAKE-CAPS-PARA.
-           MOVE 'PENDING' TO WS-STAT.
-           DISPLAY " ".
-           WRITE FS-EMPLOYEE FROM WS-EMPLOYEE
-             INVALID KEY DISPLAY "ERROR! THE ID IS ALREADY TAKEN."
-             NOT INVALID KEY DISPLAY "NEW EMPLOYEE ADDED."
-           END-WRITE.
+           IF WS-ID = SPACES
+             MOVE WS-NEXT-ID TO WS-ID
+           END-IF.
+           IF WS-ID IS NOT NUMERIC
+             DISPLAY " "
+             DISPLAY "INVALID EMPLOYEE ID. IT MUST BE NUMERIC."
+           ELSE
+             PERFORM INFO-PARA
+             PERFORM MAKE-CAPS-PARA
+             MOVE 'PENDING' TO WS-STAT
+             DISPLAY " "
+             WRITE FS-EMPLOYEE FROM WS-EMPLOYEE
+               INVALID KEY DISPLAY "ERROR! THE ID IS ALREADY TAKEN."
+               NOT INVALID KEY
+                 DISPLAY "NEW EMPLOYEE ADDED."
+                 MOVE SPACES TO WS-AUDIT-BEFORE
+                 MOVE FS-EMPLOYEE TO WS-AUDIT-AFTER
+                 MOVE 'ADD' TO WS-AUDIT-ACTION
+                 PERFORM LOG-AUDIT-PARA
+             END-WRITE
+           END-IF.
            PERFORM FOOT-PARA.
 
+       NEXT-ID-PARA.
+           MOVE 0 TO WS-NEXT-ID.
+           INITIALIZE WS-EOF.
+           MOVE '00000' TO FS-ID.
+           START EMPLOYEE KEY IS > FS-ID
+             INVALID KEY CONTINUE
+             NOT INVALID KEY
+               PERFORM UNTIL WS-EOF = 'TRUE'
+                 READ EMPLOYEE NEXT RECORD
+                   AT END MOVE 'TRUE' TO WS-EOF
+                   NOT AT END
+                     IF FS-ID IS NUMERIC
+                       MOVE FS-ID TO WS-CUR-ID
+                       IF WS-CUR-ID > WS-NEXT-ID
+                         MOVE WS-CUR-ID TO WS-NEXT-ID
+                       END-IF
+                     END-IF
+                 END-READ
+               END-PERFORM
+           END-START.
+           ADD 1 TO WS-NEXT-ID.
+
        INFO-PARA.
            DISPLAY "EMPLOYEE'S FIRST NAME   : " WITH NO ADVANCING.
            ACCEPT WS-FNAME.
@@ -188,13 +466,30 @@
            ACCEPT WS-MI.
            DISPLAY "EMPLOYEE'S LAST NAME    : " WITH NO ADVANCING.
            ACCEPT WS-LNAME.
-           DISPLAY "EMPLOYEE DESIGNATION    : " WITH NO ADVANCING.
-           ACCEPT WS-DESIG.
+           MOVE 'NO ' TO WS-DESIG-VALID.
+           PERFORM VALIDATE-DESIG-PARA UNTIL WS-DESIG-VALID = 'YES'.
            DISPLAY "MONTHLY BASIC SALARY    : " WITH NO ADVANCING.
            ACCEPT WS-MONSAL.
            DISPLAY "PAY PERIOD              : " WITH NO ADVANCING.
            ACCEPT WS-PAYPER.
 
+       VALIDATE-DESIG-PARA.
+           DISPLAY "EMPLOYEE DESIGNATION (TOP EXECUTIVE, MANAGERIAL, "
+                   "RANK-AND-FILE, CONTRACTUAL): " WITH NO ADVANCING.
+           ACCEPT WS-DESIG.
+           MOVE FUNCTION UPPER-CASE (WS-DESIG) TO WS-DESIG.
+           EVALUATE WS-DESIG
+             WHEN 'TOP EXECUTIVE'
+             WHEN 'MANAGERIAL'
+             WHEN 'RANK-AND-FILE'
+             WHEN 'CONTRACTUAL'
+               MOVE 'YES' TO WS-DESIG-VALID
+             WHEN OTHER
+               DISPLAY "INVALID DESIGNATION. IT MUST BE ONE OF THE "
+                       "FOUR LISTED CATEGORIES."
+               MOVE 'NO ' TO WS-DESIG-VALID
+           END-EVALUATE.
+
        UPDATE-PARA.
            CALL 'SYSTEM' USING 'CLS'.
            DISPLAY WS-LINE2 "=================== UPDATE RECORD "
@@ -210,6 +505,7 @@
              INVALID KEY DISPLAY " "
                DISPLAY "RECORD DOESN'T EXIST."
              NOT INVALID KEY
+               MOVE FS-EMPLOYEE TO WS-AUDIT-BEFORE
                PERFORM INFO-PARA
                PERFORM MAKE-CAPS-PARA
                DISPLAY "PAYMENT STATUS          : " WITH NO ADVANCING
@@ -218,7 +514,11 @@
                DISPLAY " "
                REWRITE FS-EMPLOYEE FROM WS-EMPLOYEE
                  INVALID KEY DISPLAY "RECORD NOT UPDATED."
-                 NOT INVALID KEY DISPLAY "RECORD UPDATED."
+                 NOT INVALID KEY
+                   DISPLAY "RECORD UPDATED."
+                   MOVE FS-EMPLOYEE TO WS-AUDIT-AFTER
+                   MOVE 'UPDATE' TO WS-AUDIT-ACTION
+                   PERFORM LOG-AUDIT-PARA
                END-REWRITE
            END-READ.
            PERFORM FOOT-PARA.
@@ -235,10 +535,19 @@
            ACCEPT WS-ID.
            DISPLAY " ".
            MOVE WS-ID TO FS-ID.
-           DELETE EMPLOYEE RECORD
+           READ EMPLOYEE
              INVALID KEY DISPLAY "RECORD DOESN'T EXIST."
-             NOT INVALID KEY DISPLAY "RECORD DELETED."
-           END-DELETE.
+             NOT INVALID KEY
+               MOVE FS-EMPLOYEE TO WS-AUDIT-BEFORE
+               DELETE EMPLOYEE RECORD
+                 INVALID KEY DISPLAY "RECORD NOT DELETED."
+                 NOT INVALID KEY
+                   DISPLAY "RECORD DELETED."
+                   MOVE SPACES TO WS-AUDIT-AFTER
+                   MOVE 'REMOVE' TO WS-AUDIT-ACTION
+                   PERFORM LOG-AUDIT-PARA
+               END-DELETE
+           END-READ.
            PERFORM FOOT-PARA.
 
        VIEW-PARA.
@@ -246,6 +555,28 @@
            INITIALIZE WS-EOF.
            DISPLAY WS-LINE2 "================= LIST OF EMPLOYEES"
                    " =================" WS-LINE2
+           DISPLAY "|  | FILTER BY: (0) NONE  (1) STATUS  (2) "
+                   "DESIGNATION  (3) PAY PERIOD |  |".
+           DISPLAY "ENTER FILTER OPTION: " WITH NO ADVANCING.
+           ACCEPT WS-VIEW-FILTER.
+           MOVE SPACES TO WS-VIEW-VALUE.
+           EVALUATE WS-VIEW-FILTER
+             WHEN 1
+               DISPLAY "ENTER STATUS TO MATCH        : "
+                                          WITH NO ADVANCING
+               ACCEPT WS-VIEW-VALUE
+             WHEN 2
+               DISPLAY "ENTER DESIGNATION TO MATCH   : "
+                                          WITH NO ADVANCING
+               ACCEPT WS-VIEW-VALUE
+             WHEN 3
+               DISPLAY "ENTER PAY PERIOD TO MATCH    : "
+                                          WITH NO ADVANCING
+               ACCEPT WS-VIEW-VALUE
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+           MOVE FUNCTION UPPER-CASE (WS-VIEW-VALUE) TO WS-VIEW-VALUE.
            DISPLAY "|ID   | NAME                      "
                    " | DESIGNATION                | MNTHLY-SALARY "
                    "| PAY PERIOD  |STATUS |".
@@ -258,13 +589,35 @@
                  READ EMPLOYEE NEXT RECORD INTO WS-EMPLOYEE
                  AT END MOVE 'TRUE' TO WS-EOF
                  NOT AT END
-                   MOVE WS-MONSAL TO FS-MONSAL
-                   DISPLAY FS-EMPLOYEE
+                   PERFORM VIEW-MATCH-PARA
+                   IF WS-VIEW-MATCH = 'YES'
+                     MOVE WS-MONSAL TO FS-MONSAL
+                     DISPLAY FS-EMPLOYEE
+                   END-IF
                  END-READ
                END-PERFORM
            END-START.
            PERFORM FOOT-PARA.
 
+       VIEW-MATCH-PARA.
+           MOVE 'YES' TO WS-VIEW-MATCH.
+           EVALUATE WS-VIEW-FILTER
+             WHEN 1
+               IF WS-STAT NOT = WS-VIEW-VALUE
+                 MOVE 'NO ' TO WS-VIEW-MATCH
+               END-IF
+             WHEN 2
+               IF WS-DESIG NOT = WS-VIEW-VALUE
+                 MOVE 'NO ' TO WS-VIEW-MATCH
+               END-IF
+             WHEN 3
+               IF WS-PAYPER NOT = WS-VIEW-VALUE
+                 MOVE 'NO ' TO WS-VIEW-MATCH
+               END-IF
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+
        EVAL-REC-PARA.
            CALL 'SYSTEM' USING 'CLS'.
            DISPLAY WS-LINE2 "=================== CREATE PAYLSIP "
@@ -299,22 +652,507 @@
                  ACCEPT WS-CHOICE
                  IF WS-CHOICE = 1
                    MOVE 'PENDING' TO WS-STAT
+                   CALL 'SYSTEM' USING 'CLS'
                    PERFORM PAYSLIP-PARA
                  ELSE IF WS-CHOICE = 2
                    CALL 'SYSTEM' USING 'CLS'
                    EXIT PARAGRAPH
                  END-IF
                WHEN OTHER
+                 CALL 'SYSTEM' USING 'CLS'
                  PERFORM PAYSLIP-PARA
                END-EVALUATE
-               MOVE 'PAID' TO WS-STAT
-               REWRITE FS-EMPLOYEE FROM WS-EMPLOYEE
+               IF WS-PAYPERIOD-INVALID = 'YES'
+                 DISPLAY "RECORD " WS-ID " NOT PROCESSED - "
+                         "INVALID PAY PERIOD."
+               ELSE
+                 MOVE 'PAID' TO WS-STAT
+                 REWRITE FS-EMPLOYEE FROM WS-EMPLOYEE
+                 END-REWRITE
+               END-IF
+           END-READ.
+           PERFORM FOOT-PARA.
+
+       BATCH-PAYSLIP-PARA.
+           CALL 'SYSTEM' USING 'CLS'.
+           DISPLAY WS-LINE2 "================ BATCH PAYSLIP RUN "
+                   "================" WS-LINE2.
+           DISPLAY "|  | PROCESSING ALL PENDING EMPLOYEE RECORDS..."
+                   WS-SPACE WS-SPACE "    |  |".
+           PERFORM PRINT-LINE2-PARA.
+           DISPLAY " ".
+           MOVE 'YES' TO WS-BATCH-MODE.
+           INITIALIZE WS-EOF.
+           MOVE '00000' TO FS-ID.
+           START EMPLOYEE KEY IS > FS-ID
+             INVALID KEY DISPLAY "ERROR! NO EMPLOYEE RECORDS FOUND."
+             NOT INVALID KEY
+               PERFORM UNTIL WS-EOF = 'TRUE'
+                 READ EMPLOYEE NEXT RECORD INTO WS-EMPLOYEE
+                   AT END MOVE 'TRUE' TO WS-EOF
+                   NOT AT END
+                     IF WS-STAT = 'PENDING'
+                       DISPLAY "PROCESSING EMPLOYEE ID: " WS-ID
+                       PERFORM PAYSLIP-PARA
+                       IF WS-PAYPERIOD-INVALID = 'YES'
+                         DISPLAY "RECORD " WS-ID " SKIPPED - "
+                                 "INVALID PAY PERIOD."
+                       ELSE
+                         MOVE 'PAID' TO WS-STAT
+                         REWRITE FS-EMPLOYEE FROM WS-EMPLOYEE
+                           INVALID KEY
+                             DISPLAY "RECORD " WS-ID " NOT UPDATED."
+                         END-REWRITE
+                       END-IF
+                     END-IF
+                 END-READ
+               END-PERFORM
+           END-START.
+           DISPLAY " ".
+           DISPLAY "BATCH PAYSLIP RUN COMPLETE.".
+           MOVE 'NO ' TO WS-BATCH-MODE.
+           PERFORM FOOT-PARA.
+
+       REGISTER-PARA.
+           CALL 'SYSTEM' USING 'CLS'.
+           MOVE 'YES' TO WS-BATCH-MODE.
+           DISPLAY WS-LINE2 "================ PAYROLL REGISTER "
+                   "================" WS-LINE2.
+           DISPLAY "|  | OT/ABSENCE/LOAN COME FROM THE ATTENDANCE "
+                   "FILE, OR PROMPTED." WS-SPACE "  |  |".
+           PERFORM PRINT-LINE2-PARA.
+           MOVE 0 TO WS-TOT-BPAY WS-TOT-ALLO WS-TOT-OTPAY
+                     WS-TOT-TDEDUC WS-TOT-NETPAY.
+           DISPLAY "|ID   | NAME                       "
+                   "| BASIC PAY   | ALLOWANCE   | OT PAY      "
+                   "| DEDUCTIONS  | NET PAY     |".
+           INITIALIZE WS-EOF.
+           MOVE '00000' TO FS-ID.
+           START EMPLOYEE KEY IS > FS-ID
+             INVALID KEY DISPLAY "ERROR! NO EMPLOYEE RECORDS FOUND."
+             NOT INVALID KEY
+               PERFORM UNTIL WS-EOF = 'TRUE'
+                 READ EMPLOYEE NEXT RECORD INTO WS-EMPLOYEE
+                   AT END MOVE 'TRUE' TO WS-EOF
+                   NOT AT END
+                     PERFORM CATEGORY-PARA
+                     PERFORM COMPUTE-COVERED-DATE-PARA
+                     PERFORM COMP-SSS-PARA THRU NETPAY-PARA
+                     IF WS-PAYPERIOD-INVALID = 'YES'
+                       DISPLAY "RECORD " WS-ID " SKIPPED - "
+                               "INVALID PAY PERIOD."
+                     ELSE
+                       ADD WS-BPAY TO WS-TOT-BPAY
+                       ADD WS-ALLO TO WS-TOT-ALLO
+                       ADD WS-OTPAY TO WS-TOT-OTPAY
+                       ADD WS-TDEDUC TO WS-TOT-TDEDUC
+                       ADD WS-NETPAY TO WS-TOT-NETPAY
+                       MOVE WS-ID TO WS-REG-ID
+                       MOVE WS-NAME TO WS-REG-NAME
+                       MOVE WS-BPAY TO WS-REG-BPAY
+                       MOVE WS-ALLO TO WS-REG-ALLO
+                       MOVE WS-OTPAY TO WS-REG-OTPAY
+                       MOVE WS-TDEDUC TO WS-REG-TDEDUC
+                       MOVE WS-NETPAY TO WS-REG-NETPAY
+                       DISPLAY WS-REG-LINE
+                     END-IF
+                 END-READ
+               END-PERFORM
+           END-START.
+           PERFORM PRINT-LINE2-PARA.
+           MOVE SPACES TO WS-REG-ID
+           MOVE 'GRAND TOTAL' TO WS-REG-NAME
+           MOVE WS-TOT-BPAY TO WS-REG-BPAY
+           MOVE WS-TOT-ALLO TO WS-REG-ALLO
+           MOVE WS-TOT-OTPAY TO WS-REG-OTPAY
+           MOVE WS-TOT-TDEDUC TO WS-REG-TDEDUC
+           MOVE WS-TOT-NETPAY TO WS-REG-NETPAY
+           DISPLAY WS-REG-LINE.
+           PERFORM PRINT-LINE2-PARA.
+           MOVE 'NO ' TO WS-BATCH-MODE.
+           PERFORM FOOT-PARA.
+
+       REMIT-PARA.
+           CALL 'SYSTEM' USING 'CLS'.
+           DISPLAY WS-LINE2 "=============== GOVERNMENT REMITTANCE "
+                   "SUMMARY ===============" WS-LINE2.
+           PERFORM REMIT-SSS-PARA.
+           PERFORM REMIT-PHIC-PARA.
+           PERFORM REMIT-PAGIBIG-PARA.
+           PERFORM REMIT-TAX-PARA.
+           PERFORM FOOT-PARA.
+
+       REMIT-SSS-PARA.
+           MOVE 0 TO WS-TOT-SSS-DUE.
+           DISPLAY " ".
+           DISPLAY "SSS CONTRIBUTIONS DUE (FOR SSS FORM R-3)".
+           PERFORM PRINT-LINE-PARA.
+           DISPLAY "|ID   | NAME                       "
+                   "| SSS DUE     |".
+           INITIALIZE WS-EOF.
+           MOVE '00000' TO FS-ID.
+           START EMPLOYEE KEY IS > FS-ID
+             INVALID KEY DISPLAY "ERROR! NO EMPLOYEE RECORDS FOUND."
+             NOT INVALID KEY
+               PERFORM UNTIL WS-EOF = 'TRUE'
+                 READ EMPLOYEE NEXT RECORD INTO WS-EMPLOYEE
+                   AT END MOVE 'TRUE' TO WS-EOF
+                   NOT AT END
+                     PERFORM COMP-SSS-PARA
+                     EVALUATE TRUE
+                       WHEN SEMI-MONTHLY
+                         COMPUTE WS-SSS = WS-SSS / 2
+                         ADD WS-SSS TO WS-TOT-SSS-DUE
+                         MOVE WS-ID TO WS-REMIT-ID
+                         MOVE WS-NAME TO WS-REMIT-NAME
+                         MOVE WS-SSS TO WS-REMIT-AMT
+                         DISPLAY WS-REMIT-LINE
+                       WHEN MONTHLY
+                         ADD WS-SSS TO WS-TOT-SSS-DUE
+                         MOVE WS-ID TO WS-REMIT-ID
+                         MOVE WS-NAME TO WS-REMIT-NAME
+                         MOVE WS-SSS TO WS-REMIT-AMT
+                         DISPLAY WS-REMIT-LINE
+                       WHEN OTHER
+                         DISPLAY "RECORD " WS-ID " SKIPPED - "
+                                 "INVALID PAY PERIOD."
+                     END-EVALUATE
+                 END-READ
+               END-PERFORM
+           END-START.
+           PERFORM PRINT-LINE-PARA.
+           MOVE SPACES TO WS-REMIT-ID
+           MOVE 'TOTAL SSS DUE' TO WS-REMIT-NAME
+           MOVE WS-TOT-SSS-DUE TO WS-REMIT-AMT
+           DISPLAY WS-REMIT-LINE.
+
+       REMIT-PHIC-PARA.
+           MOVE 0 TO WS-TOT-PHIC-DUE.
+           DISPLAY " ".
+           DISPLAY "PHILHEALTH CONTRIBUTIONS DUE (FOR PHIC FORM RF-1)".
+           PERFORM PRINT-LINE-PARA.
+           DISPLAY "|ID   | NAME                       "
+                   "| PHIC DUE    |".
+           INITIALIZE WS-EOF.
+           MOVE '00000' TO FS-ID.
+           START EMPLOYEE KEY IS > FS-ID
+             INVALID KEY DISPLAY "ERROR! NO EMPLOYEE RECORDS FOUND."
+             NOT INVALID KEY
+               PERFORM UNTIL WS-EOF = 'TRUE'
+                 READ EMPLOYEE NEXT RECORD INTO WS-EMPLOYEE
+                   AT END MOVE 'TRUE' TO WS-EOF
+                   NOT AT END
+                     PERFORM COMP-PHIC-PARA
+                     EVALUATE TRUE
+                       WHEN SEMI-MONTHLY
+                         COMPUTE WS-PHIC = WS-PHIC / 2
+                         ADD WS-PHIC TO WS-TOT-PHIC-DUE
+                         MOVE WS-ID TO WS-REMIT-ID
+                         MOVE WS-NAME TO WS-REMIT-NAME
+                         MOVE WS-PHIC TO WS-REMIT-AMT
+                         DISPLAY WS-REMIT-LINE
+                       WHEN MONTHLY
+                         ADD WS-PHIC TO WS-TOT-PHIC-DUE
+                         MOVE WS-ID TO WS-REMIT-ID
+                         MOVE WS-NAME TO WS-REMIT-NAME
+                         MOVE WS-PHIC TO WS-REMIT-AMT
+                         DISPLAY WS-REMIT-LINE
+                       WHEN OTHER
+                         DISPLAY "RECORD " WS-ID " SKIPPED - "
+                                 "INVALID PAY PERIOD."
+                     END-EVALUATE
+                 END-READ
+               END-PERFORM
+           END-START.
+           PERFORM PRINT-LINE-PARA.
+           MOVE SPACES TO WS-REMIT-ID
+           MOVE 'TOTAL PHIC DUE' TO WS-REMIT-NAME
+           MOVE WS-TOT-PHIC-DUE TO WS-REMIT-AMT
+           DISPLAY WS-REMIT-LINE.
+
+       REMIT-PAGIBIG-PARA.
+           MOVE 0 TO WS-TOT-PAGIBIG-DUE.
+           DISPLAY " ".
+           DISPLAY "PAG-IBIG CONTRIBUTIONS DUE (FOR PAG-IBIG MCRF)".
+           PERFORM PRINT-LINE-PARA.
+           DISPLAY "|ID   | NAME                       "
+                   "| PAG-IBIG DUE|".
+           INITIALIZE WS-EOF.
+           MOVE '00000' TO FS-ID.
+           START EMPLOYEE KEY IS > FS-ID
+             INVALID KEY DISPLAY "ERROR! NO EMPLOYEE RECORDS FOUND."
+             NOT INVALID KEY
+               PERFORM UNTIL WS-EOF = 'TRUE'
+                 READ EMPLOYEE NEXT RECORD INTO WS-EMPLOYEE
+                   AT END MOVE 'TRUE' TO WS-EOF
+                   NOT AT END
+                     PERFORM COMP-PAG-IBIG-PARA
+                     EVALUATE TRUE
+                       WHEN SEMI-MONTHLY
+                         COMPUTE WS-PAG-IBIG = WS-PAG-IBIG / 2
+                         ADD WS-PAG-IBIG TO WS-TOT-PAGIBIG-DUE
+                         MOVE WS-ID TO WS-REMIT-ID
+                         MOVE WS-NAME TO WS-REMIT-NAME
+                         MOVE WS-PAG-IBIG TO WS-REMIT-AMT
+                         DISPLAY WS-REMIT-LINE
+                       WHEN MONTHLY
+                         ADD WS-PAG-IBIG TO WS-TOT-PAGIBIG-DUE
+                         MOVE WS-ID TO WS-REMIT-ID
+                         MOVE WS-NAME TO WS-REMIT-NAME
+                         MOVE WS-PAG-IBIG TO WS-REMIT-AMT
+                         DISPLAY WS-REMIT-LINE
+                       WHEN OTHER
+                         DISPLAY "RECORD " WS-ID " SKIPPED - "
+                                 "INVALID PAY PERIOD."
+                     END-EVALUATE
+                 END-READ
+               END-PERFORM
+           END-START.
+           PERFORM PRINT-LINE-PARA.
+           MOVE SPACES TO WS-REMIT-ID
+           MOVE 'TOTAL PAG-IBIG DUE' TO WS-REMIT-NAME
+           MOVE WS-TOT-PAGIBIG-DUE TO WS-REMIT-AMT
+           DISPLAY WS-REMIT-LINE.
+
+       REMIT-TAX-PARA.
+           MOVE 0 TO WS-TOT-TAX-DUE.
+           DISPLAY " ".
+           DISPLAY "WITHHOLDING TAX DUE (FOR BIR FORM 1601-C)".
+           PERFORM PRINT-LINE-PARA.
+           DISPLAY "|ID   | NAME                       "
+                   "| TAX DUE     |".
+           INITIALIZE WS-EOF.
+           MOVE '00000' TO FS-ID.
+           START EMPLOYEE KEY IS > FS-ID
+             INVALID KEY DISPLAY "ERROR! NO EMPLOYEE RECORDS FOUND."
+             NOT INVALID KEY
+               PERFORM UNTIL WS-EOF = 'TRUE'
+                 READ EMPLOYEE NEXT RECORD INTO WS-EMPLOYEE
+                   AT END MOVE 'TRUE' TO WS-EOF
+                   NOT AT END
+                     PERFORM COMP-SSS-PARA
+                     PERFORM COMP-PHIC-PARA
+                     PERFORM COMP-PAG-IBIG-PARA
+                     PERFORM COMP-TAX-PARA
+                     EVALUATE TRUE
+                       WHEN SEMI-MONTHLY
+                         COMPUTE WS-INTAX = WS-INTAX / 2
+                         ADD WS-INTAX TO WS-TOT-TAX-DUE
+                         MOVE WS-ID TO WS-REMIT-ID
+                         MOVE WS-NAME TO WS-REMIT-NAME
+                         MOVE WS-INTAX TO WS-REMIT-AMT
+                         DISPLAY WS-REMIT-LINE
+                       WHEN MONTHLY
+                         ADD WS-INTAX TO WS-TOT-TAX-DUE
+                         MOVE WS-ID TO WS-REMIT-ID
+                         MOVE WS-NAME TO WS-REMIT-NAME
+                         MOVE WS-INTAX TO WS-REMIT-AMT
+                         DISPLAY WS-REMIT-LINE
+                       WHEN OTHER
+                         DISPLAY "RECORD " WS-ID " SKIPPED - "
+                                 "INVALID PAY PERIOD."
+                     END-EVALUATE
+                 END-READ
+               END-PERFORM
+           END-START.
+           PERFORM PRINT-LINE-PARA.
+           MOVE SPACES TO WS-REMIT-ID
+           MOVE 'TOTAL TAX DUE' TO WS-REMIT-NAME
+           MOVE WS-TOT-TAX-DUE TO WS-REMIT-AMT
+           DISPLAY WS-REMIT-LINE.
+
+       CONTRIB-MAINT-PARA.
+           MOVE 0 TO WS-CHOICE.
+           PERFORM UNTIL WS-CHOICE = 5
+             CALL 'SYSTEM' USING 'CLS'
+             DISPLAY WS-LINE2 "========== CONTRIBUTION TABLE "
+                     "MAINTENANCE ==========" WS-LINE2
+             DISPLAY "|  | (1) VIEW CONTRIBUTION TABLE." WS-SPACE
+                     WS-SPACE "               |  |"
+             DISPLAY "|  | (2) ADD NEW BRACKET." WS-SPACE WS-SPACE
+                     WS-SPACE "          |  |"
+             DISPLAY "|  | (3) UPDATE EXISTING BRACKET." WS-SPACE
+                     WS-SPACE "              |  |"
+             DISPLAY "|  | (4) DELETE BRACKET." WS-SPACE WS-SPACE
+                     WS-SPACE "           |  |"
+             DISPLAY "|  | (5) RETURN TO MAIN MENU." WS-SPACE
+                     WS-SPACE "               |  |"
+             PERFORM PRINT-LINE2-PARA
+             DISPLAY " "
+             DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING
+             ACCEPT WS-CHOICE
+             EVALUATE WS-CHOICE
+               WHEN 1
+                 PERFORM VIEW-CONTRIB-PARA
+               WHEN 2
+                 PERFORM ADD-CONTRIB-PARA
+               WHEN 3
+                 PERFORM UPDATE-CONTRIB-PARA
+               WHEN 4
+                 PERFORM DELETE-CONTRIB-PARA
+               WHEN 5
+                 CONTINUE
+               WHEN OTHER
+                 DISPLAY " "
+                 DISPLAY "INVALID CHOICE."
+                 PERFORM FOOT-PARA
+             END-EVALUATE
+           END-PERFORM.
+
+       VIEW-CONTRIB-PARA.
+           CALL 'SYSTEM' USING 'CLS'.
+           DISPLAY WS-LINE2 "================ CONTRIBUTION TABLE "
+                   "================" WS-LINE2.
+           DISPLAY "|TYPE      |SQ|LOW BOUND    |HIGH BOUND   |RATE  |"
+                   "FLAT AMOUNT  |".
+           INITIALIZE WS-CT-EOF.
+           MOVE '00' TO TC-TYPE.
+           MOVE 0 TO TC-SEQ.
+           START CONTRIB-TABLE KEY IS >= TC-KEY
+             INVALID KEY DISPLAY "CONTRIBUTION TABLE IS EMPTY."
+             NOT INVALID KEY
+               PERFORM UNTIL WS-CT-EOF = 'TRUE'
+                 READ CONTRIB-TABLE NEXT RECORD
+                   AT END MOVE 'TRUE' TO WS-CT-EOF
+                   NOT AT END
+                     EVALUATE TRUE
+                       WHEN TC-IS-SSS
+                         MOVE 'SSS' TO WS-CT-D-TYPE
+                       WHEN TC-IS-PHIC
+                         MOVE 'PHILHEALTH' TO WS-CT-D-TYPE
+                       WHEN TC-IS-PAGIBIG
+                         MOVE 'PAG-IBIG' TO WS-CT-D-TYPE
+                       WHEN TC-IS-TAX
+                         MOVE 'TAX' TO WS-CT-D-TYPE
+                       WHEN OTHER
+                         MOVE TC-TYPE TO WS-CT-D-TYPE
+                     END-EVALUATE
+                     MOVE TC-SEQ TO WS-CT-D-SEQ
+                     MOVE TC-LOW TO WS-CT-D-LOW
+                     MOVE TC-HIGH TO WS-CT-D-HIGH
+                     MOVE TC-RATE TO WS-CT-D-RATE
+                     MOVE TC-FLAT-AMT TO WS-CT-D-FLAT
+                     DISPLAY WS-CT-LINE
+                 END-READ
+               END-PERFORM
+           END-START.
+           PERFORM FOOT-PARA.
+
+       ADD-CONTRIB-PARA.
+           CALL 'SYSTEM' USING 'CLS'.
+           DISPLAY WS-LINE2 "================ ADD BRACKET "
+                   "================" WS-LINE2.
+           DISPLAY "TABLE TYPE (SS/PH/PI/TX): " WITH NO ADVANCING.
+           ACCEPT WS-TC-TYPE.
+           MOVE FUNCTION UPPER-CASE (WS-TC-TYPE) TO WS-TC-TYPE.
+           DISPLAY "BRACKET SEQUENCE NUMBER : " WITH NO ADVANCING.
+           ACCEPT WS-TC-SEQ.
+           DISPLAY "BRACKET LOW BOUND       : " WITH NO ADVANCING.
+           ACCEPT WS-TC-LOW.
+           DISPLAY "BRACKET HIGH BOUND      : " WITH NO ADVANCING.
+           ACCEPT WS-TC-HIGH.
+           DISPLAY "RATE (0 IF FLAT AMOUNT) : " WITH NO ADVANCING.
+           ACCEPT WS-TC-RATE.
+           DISPLAY "SUBTRACTION BASE        : " WITH NO ADVANCING.
+           ACCEPT WS-TC-SUBBASE.
+           DISPLAY "ADD-ON AMOUNT           : " WITH NO ADVANCING.
+           ACCEPT WS-TC-ADDON.
+           DISPLAY "FLAT AMOUNT (IF RATE=0) : " WITH NO ADVANCING.
+           ACCEPT WS-TC-FLAT-AMT.
+           DISPLAY " ".
+           MOVE WS-TC-TYPE TO TC-TYPE.
+           MOVE WS-TC-SEQ TO TC-SEQ.
+           MOVE WS-TC-LOW TO TC-LOW.
+           MOVE WS-TC-HIGH TO TC-HIGH.
+           MOVE WS-TC-RATE TO TC-RATE.
+           MOVE WS-TC-SUBBASE TO TC-SUBBASE.
+           MOVE WS-TC-ADDON TO TC-ADDON.
+           MOVE WS-TC-FLAT-AMT TO TC-FLAT-AMT.
+           WRITE TC-RECORD
+             INVALID KEY DISPLAY "ERROR! THAT BRACKET ALREADY EXISTS."
+             NOT INVALID KEY DISPLAY "BRACKET ADDED."
+           END-WRITE.
+           PERFORM FOOT-PARA.
+
+       UPDATE-CONTRIB-PARA.
+           CALL 'SYSTEM' USING 'CLS'.
+           DISPLAY WS-LINE2 "============== UPDATE BRACKET "
+                   "==============" WS-LINE2.
+           DISPLAY "TABLE TYPE (SS/PH/PI/TX): " WITH NO ADVANCING.
+           ACCEPT WS-TC-TYPE.
+           MOVE FUNCTION UPPER-CASE (WS-TC-TYPE) TO WS-TC-TYPE.
+           DISPLAY "BRACKET SEQUENCE NUMBER : " WITH NO ADVANCING.
+           ACCEPT WS-TC-SEQ.
+           MOVE WS-TC-TYPE TO TC-TYPE.
+           MOVE WS-TC-SEQ TO TC-SEQ.
+           READ CONTRIB-TABLE
+             INVALID KEY DISPLAY " "
+               DISPLAY "BRACKET DOESN'T EXIST."
+             NOT INVALID KEY
+               DISPLAY "BRACKET LOW BOUND       : " WITH NO ADVANCING
+               ACCEPT WS-TC-LOW
+               DISPLAY "BRACKET HIGH BOUND      : " WITH NO ADVANCING
+               ACCEPT WS-TC-HIGH
+               DISPLAY "RATE (0 IF FLAT AMOUNT) : " WITH NO ADVANCING
+               ACCEPT WS-TC-RATE
+               DISPLAY "SUBTRACTION BASE        : " WITH NO ADVANCING
+               ACCEPT WS-TC-SUBBASE
+               DISPLAY "ADD-ON AMOUNT           : " WITH NO ADVANCING
+               ACCEPT WS-TC-ADDON
+               DISPLAY "FLAT AMOUNT (IF RATE=0) : " WITH NO ADVANCING
+               ACCEPT WS-TC-FLAT-AMT
+               DISPLAY " "
+               MOVE WS-TC-LOW TO TC-LOW
+               MOVE WS-TC-HIGH TO TC-HIGH
+               MOVE WS-TC-RATE TO TC-RATE
+               MOVE WS-TC-SUBBASE TO TC-SUBBASE
+               MOVE WS-TC-ADDON TO TC-ADDON
+               MOVE WS-TC-FLAT-AMT TO TC-FLAT-AMT
+               REWRITE TC-RECORD
+                 INVALID KEY DISPLAY "BRACKET NOT UPDATED."
+                 NOT INVALID KEY DISPLAY "BRACKET UPDATED."
                END-REWRITE
            END-READ.
            PERFORM FOOT-PARA.
 
-       PAYSLIP-PARA.
+       DELETE-CONTRIB-PARA.
            CALL 'SYSTEM' USING 'CLS'.
+           DISPLAY WS-LINE2 "============== DELETE BRACKET "
+                   "==============" WS-LINE2.
+           DISPLAY "TABLE TYPE (SS/PH/PI/TX): " WITH NO ADVANCING.
+           ACCEPT TC-TYPE.
+           MOVE FUNCTION UPPER-CASE (TC-TYPE) TO TC-TYPE.
+           DISPLAY "BRACKET SEQUENCE NUMBER : " WITH NO ADVANCING.
+           ACCEPT TC-SEQ.
+           DISPLAY " ".
+           DELETE CONTRIB-TABLE RECORD
+             INVALID KEY DISPLAY "BRACKET DOESN'T EXIST."
+             NOT INVALID KEY DISPLAY "BRACKET DELETED."
+           END-DELETE.
+           PERFORM FOOT-PARA.
+
+       PAYSLIP-PARA.
+           PERFORM CATEGORY-PARA.
+           PERFORM COMPUTE-COVERED-DATE-PARA.
+           PERFORM COMP-SSS-PARA THRU PRINT-PARA.
+
+       CATEGORY-PARA.
+           EVALUATE WS-DESIG
+             WHEN 'TOP EXECUTIVE'
+               MOVE 1 TO WS-CATEG
+             WHEN 'MANAGERIAL'
+               MOVE 2 TO WS-CATEG
+             WHEN 'RANK-AND-FILE'
+               MOVE 3 TO WS-CATEG
+             WHEN 'CONTRACTUAL'
+               MOVE 4 TO WS-CATEG
+             WHEN OTHER
+               PERFORM CATEGORY-PROMPT-PARA
+           END-EVALUATE.
+           COMPUTE WS-DAYSAL = WS-MONSAL / 26.
+           COMPUTE WS-HOURSAL = WS-DAYSAL / 8.
+
+       CATEGORY-PROMPT-PARA.
            DISPLAY WS-LINE2 "==================== DESIGNATION "
                    WS-LINE2 "===================="
            DISPLAY "|  | SPECIFY THE EMPLOYEE DESIGNATION CATEGORY: "
@@ -337,150 +1175,359 @@
            DISPLAY " ".
            DISPLAY "ENTER CATEGORY        : " WITH NO ADVANCING.
            ACCEPT WS-CATEG.
-           COMPUTE WS-DAYSAL = WS-MONSAL / 26.
-           COMPUTE WS-HOURSAL = WS-DAYSAL / 8.
-           PERFORM COMP-SSS-PARA THRU PRINT-PARA.
+
+       SEED-CONTRIB-PARA.
+           MOVE '00' TO TC-TYPE.
+           MOVE 0 TO TC-SEQ.
+           START CONTRIB-TABLE KEY IS >= TC-KEY
+             INVALID KEY PERFORM LOAD-DEFAULT-CONTRIB-PARA
+             NOT INVALID KEY CONTINUE
+           END-START.
+
+       LOAD-DEFAULT-CONTRIB-PARA.
+           MOVE 'SS' TO TC-TYPE.
+           MOVE 1 TO TC-SEQ.
+           MOVE 0 TO TC-LOW.
+           MOVE 999.99 TO TC-HIGH.
+           MOVE 0 TO TC-RATE TC-SUBBASE TC-ADDON.
+           MOVE 0.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 2 TO TC-SEQ.
+           MOVE 1000.00 TO TC-LOW.
+           MOVE 3249.99 TO TC-HIGH.
+           MOVE 135.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 3 TO TC-SEQ.
+           MOVE 3250.00 TO TC-LOW.
+           MOVE 3749.99 TO TC-HIGH.
+           MOVE 157.50 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 4 TO TC-SEQ.
+           MOVE 3750.00 TO TC-LOW.
+           MOVE 4249.99 TO TC-HIGH.
+           MOVE 180.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 5 TO TC-SEQ.
+           MOVE 4250.00 TO TC-LOW.
+           MOVE 4749.99 TO TC-HIGH.
+           MOVE 202.50 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 6 TO TC-SEQ.
+           MOVE 4750.00 TO TC-LOW.
+           MOVE 5249.99 TO TC-HIGH.
+           MOVE 225.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 7 TO TC-SEQ.
+           MOVE 5250.00 TO TC-LOW.
+           MOVE 5749.99 TO TC-HIGH.
+           MOVE 247.50 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 8 TO TC-SEQ.
+           MOVE 5750.00 TO TC-LOW.
+           MOVE 6249.99 TO TC-HIGH.
+           MOVE 270.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 9 TO TC-SEQ.
+           MOVE 6250.00 TO TC-LOW.
+           MOVE 6749.99 TO TC-HIGH.
+           MOVE 292.50 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 10 TO TC-SEQ.
+           MOVE 6750.00 TO TC-LOW.
+           MOVE 7249.99 TO TC-HIGH.
+           MOVE 315.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 11 TO TC-SEQ.
+           MOVE 7250.00 TO TC-LOW.
+           MOVE 7749.99 TO TC-HIGH.
+           MOVE 337.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 12 TO TC-SEQ.
+           MOVE 7750.00 TO TC-LOW.
+           MOVE 8249.99 TO TC-HIGH.
+           MOVE 360.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 13 TO TC-SEQ.
+           MOVE 8250.00 TO TC-LOW.
+           MOVE 8749.99 TO TC-HIGH.
+           MOVE 382.50 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 14 TO TC-SEQ.
+           MOVE 8750.00 TO TC-LOW.
+           MOVE 9249.99 TO TC-HIGH.
+           MOVE 405.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 15 TO TC-SEQ.
+           MOVE 9250.00 TO TC-LOW.
+           MOVE 9749.99 TO TC-HIGH.
+           MOVE 427.50 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 16 TO TC-SEQ.
+           MOVE 9750.00 TO TC-LOW.
+           MOVE 10249.99 TO TC-HIGH.
+           MOVE 450.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 17 TO TC-SEQ.
+           MOVE 10250.00 TO TC-LOW.
+           MOVE 10749.99 TO TC-HIGH.
+           MOVE 472.50 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 18 TO TC-SEQ.
+           MOVE 10750.00 TO TC-LOW.
+           MOVE 11249.99 TO TC-HIGH.
+           MOVE 495.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 19 TO TC-SEQ.
+           MOVE 11250.00 TO TC-LOW.
+           MOVE 11749.99 TO TC-HIGH.
+           MOVE 517.50 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 20 TO TC-SEQ.
+           MOVE 11750.00 TO TC-LOW.
+           MOVE 12249.99 TO TC-HIGH.
+           MOVE 540.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 21 TO TC-SEQ.
+           MOVE 12250.00 TO TC-LOW.
+           MOVE 12749.99 TO TC-HIGH.
+           MOVE 562.50 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 22 TO TC-SEQ.
+           MOVE 12750.00 TO TC-LOW.
+           MOVE 13249.99 TO TC-HIGH.
+           MOVE 585.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 23 TO TC-SEQ.
+           MOVE 13250.00 TO TC-LOW.
+           MOVE 13749.99 TO TC-HIGH.
+           MOVE 607.50 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 24 TO TC-SEQ.
+           MOVE 13750.00 TO TC-LOW.
+           MOVE 14249.99 TO TC-HIGH.
+           MOVE 630.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 25 TO TC-SEQ.
+           MOVE 14250.00 TO TC-LOW.
+           MOVE 14749.99 TO TC-HIGH.
+           MOVE 652.50 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 26 TO TC-SEQ.
+           MOVE 14750.00 TO TC-LOW.
+           MOVE 15249.99 TO TC-HIGH.
+           MOVE 675.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 27 TO TC-SEQ.
+           MOVE 15250.00 TO TC-LOW.
+           MOVE 15749.99 TO TC-HIGH.
+           MOVE 697.50 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 28 TO TC-SEQ.
+           MOVE 15750.00 TO TC-LOW.
+           MOVE 16249.99 TO TC-HIGH.
+           MOVE 720.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 29 TO TC-SEQ.
+           MOVE 16250.00 TO TC-LOW.
+           MOVE 16749.99 TO TC-HIGH.
+           MOVE 742.50 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 30 TO TC-SEQ.
+           MOVE 16750.00 TO TC-LOW.
+           MOVE 17249.99 TO TC-HIGH.
+           MOVE 765.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 31 TO TC-SEQ.
+           MOVE 17250.00 TO TC-LOW.
+           MOVE 17749.99 TO TC-HIGH.
+           MOVE 787.50 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 32 TO TC-SEQ.
+           MOVE 17750.00 TO TC-LOW.
+           MOVE 18249.99 TO TC-HIGH.
+           MOVE 810.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 33 TO TC-SEQ.
+           MOVE 18250.00 TO TC-LOW.
+           MOVE 18749.99 TO TC-HIGH.
+           MOVE 832.50 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 34 TO TC-SEQ.
+           MOVE 18750.00 TO TC-LOW.
+           MOVE 19249.99 TO TC-HIGH.
+           MOVE 855.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 35 TO TC-SEQ.
+           MOVE 19250.00 TO TC-LOW.
+           MOVE 19749.99 TO TC-HIGH.
+           MOVE 877.50 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 36 TO TC-SEQ.
+           MOVE 19750.00 TO TC-LOW.
+           MOVE 20249.99 TO TC-HIGH.
+           MOVE 900.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 37 TO TC-SEQ.
+           MOVE 20250.00 TO TC-LOW.
+           MOVE 20749.99 TO TC-HIGH.
+           MOVE 922.50 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 38 TO TC-SEQ.
+           MOVE 20750.00 TO TC-LOW.
+           MOVE 21249.99 TO TC-HIGH.
+           MOVE 945.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 39 TO TC-SEQ.
+           MOVE 21250.00 TO TC-LOW.
+           MOVE 21749.99 TO TC-HIGH.
+           MOVE 967.50 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 40 TO TC-SEQ.
+           MOVE 21750.00 TO TC-LOW.
+           MOVE 22249.99 TO TC-HIGH.
+           MOVE 990.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 41 TO TC-SEQ.
+           MOVE 22250.00 TO TC-LOW.
+           MOVE 22749.99 TO TC-HIGH.
+           MOVE 1012.50 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 42 TO TC-SEQ.
+           MOVE 22750.00 TO TC-LOW.
+           MOVE 23249.99 TO TC-HIGH.
+           MOVE 1035.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 43 TO TC-SEQ.
+           MOVE 23250.00 TO TC-LOW.
+           MOVE 23749.99 TO TC-HIGH.
+           MOVE 1057.50 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 44 TO TC-SEQ.
+           MOVE 23750.00 TO TC-LOW.
+           MOVE 24249.99 TO TC-HIGH.
+           MOVE 1080.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 45 TO TC-SEQ.
+           MOVE 24250.00 TO TC-LOW.
+           MOVE 24749.99 TO TC-HIGH.
+           MOVE 1102.50 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 46 TO TC-SEQ.
+           MOVE 24750.00 TO TC-LOW.
+           MOVE 9999999.99 TO TC-HIGH.
+           MOVE 1125.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+
+           MOVE 'PH' TO TC-TYPE.
+           MOVE 1 TO TC-SEQ.
+           MOVE 0 TO TC-LOW.
+           MOVE 10000.00 TO TC-HIGH.
+           MOVE 0 TO TC-RATE TC-SUBBASE TC-ADDON.
+           MOVE 150.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 2 TO TC-SEQ.
+           MOVE 10000.01 TO TC-LOW.
+           MOVE 59999.99 TO TC-HIGH.
+           MOVE 0.0150 TO TC-RATE.
+           MOVE 0 TO TC-SUBBASE TC-ADDON TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 3 TO TC-SEQ.
+           MOVE 60000.00 TO TC-LOW.
+           MOVE 9999999.99 TO TC-HIGH.
+           MOVE 0 TO TC-RATE TC-SUBBASE TC-ADDON.
+           MOVE 1800.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+
+           MOVE 'PI' TO TC-TYPE.
+           MOVE 1 TO TC-SEQ.
+           MOVE 0 TO TC-LOW.
+           MOVE 1500.00 TO TC-HIGH.
+           MOVE 0.0100 TO TC-RATE.
+           MOVE 0 TO TC-SUBBASE TC-ADDON TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 2 TO TC-SEQ.
+           MOVE 1500.01 TO TC-LOW.
+           MOVE 4999.99 TO TC-HIGH.
+           MOVE 0.0200 TO TC-RATE.
+           WRITE TC-RECORD.
+           MOVE 3 TO TC-SEQ.
+           MOVE 5000.00 TO TC-LOW.
+           MOVE 9999999.99 TO TC-HIGH.
+           MOVE 0 TO TC-RATE TC-SUBBASE TC-ADDON.
+           MOVE 100.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+
+           MOVE 'TX' TO TC-TYPE.
+           MOVE 1 TO TC-SEQ.
+           MOVE 0 TO TC-LOW.
+           MOVE 20833.00 TO TC-HIGH.
+           MOVE 0 TO TC-RATE TC-SUBBASE TC-ADDON.
+           MOVE 0.00 TO TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 2 TO TC-SEQ.
+           MOVE 20833.01 TO TC-LOW.
+           MOVE 33332.99 TO TC-HIGH.
+           MOVE 0.2000 TO TC-RATE.
+           MOVE 20833.00 TO TC-SUBBASE.
+           MOVE 0 TO TC-ADDON TC-FLAT-AMT.
+           WRITE TC-RECORD.
+           MOVE 3 TO TC-SEQ.
+           MOVE 33333.00 TO TC-LOW.
+           MOVE 66666.99 TO TC-HIGH.
+           MOVE 0.2500 TO TC-RATE.
+           MOVE 33333.00 TO TC-SUBBASE.
+           MOVE 2500.00 TO TC-ADDON.
+           WRITE TC-RECORD.
+           MOVE 4 TO TC-SEQ.
+           MOVE 66667.00 TO TC-LOW.
+           MOVE 166666.99 TO TC-HIGH.
+           MOVE 0.3000 TO TC-RATE.
+           MOVE 66667.00 TO TC-SUBBASE.
+           MOVE 10833.33 TO TC-ADDON.
+           WRITE TC-RECORD.
+           MOVE 5 TO TC-SEQ.
+           MOVE 166667.00 TO TC-LOW.
+           MOVE 666666.99 TO TC-HIGH.
+           MOVE 0.3200 TO TC-RATE.
+           MOVE 166667.00 TO TC-SUBBASE.
+           MOVE 40833.33 TO TC-ADDON.
+           WRITE TC-RECORD.
+           MOVE 6 TO TC-SEQ.
+           MOVE 666667.00 TO TC-LOW.
+           MOVE 9999999.99 TO TC-HIGH.
+           MOVE 0.3500 TO TC-RATE.
+           MOVE 666667.00 TO TC-SUBBASE.
+           MOVE 200833.33 TO TC-ADDON.
+           WRITE TC-RECORD.
 
        COMP-SSS-PARA.
-           EVALUATE WS-MONSAL
-             WHEN <= 999.99
-               MOVE 0.00 TO WS-SSS
-             WHEN 1000.00 THRU 3249.99
-               MOVE 135.00 TO WS-SSS
-             WHEN 3250.00 THRU 3749.99
-               MOVE 157.50 TO WS-SSS
-             WHEN 3750.00 THRU 4249.99
-               MOVE 180.00 TO WS-SSS
-             WHEN 4250.00 THRU 4749.99
-               MOVE 202.50 TO WS-SSS
-             WHEN 4750.00 THRU 5249.99
-               MOVE 225.00 TO WS-SSS
-             WHEN 5250.00 THRU 5749.99
-               MOVE 247.50 TO WS-SSS
-             WHEN 5750.00 THRU 6249.99
-               MOVE 270.00 TO WS-SSS
-             WHEN 6250.00 THRU 6749.99
-               MOVE 292.50 TO WS-SSS
-             WHEN 6750.00 THRU 7249.99
-               MOVE 315.00 TO WS-SSS
-             WHEN 7250.00 THRU 7749.99
-               MOVE 337.00 TO WS-SSS
-             WHEN 7750.00 THRU 8249.99
-               MOVE 360.00 TO WS-SSS
-             WHEN 8250.00 THRU 8749.99
-               MOVE 382.50 TO WS-SSS
-             WHEN 8750.00 THRU 9249.99
-               MOVE 405.00 TO WS-SSS
-             WHEN 9250.00 THRU 9749.99
-               MOVE 427.50 TO WS-SSS
-             WHEN 9750.00 THRU 10249.99
-               MOVE 450.00 TO WS-SSS
-             WHEN 10250.00 THRU 10749.99
-               MOVE 472.50 TO WS-SSS
-             WHEN 10750.00 THRU 11249.99
-               MOVE 495.00 TO WS-SSS
-             WHEN 11250.00 THRU 11749.99
-               MOVE 517.50 TO WS-SSS
-             WHEN 11750.00 THRU 12249.99
-               MOVE 540.00 TO WS-SSS
-             WHEN 12250.00 THRU 12749.99
-               MOVE 562.50 TO WS-SSS
-             WHEN 12750.00 THRU 13249.99
-               MOVE 585.00 TO WS-SSS
-             WHEN 13250.00 THRU 13749.99
-               MOVE 607.50 TO WS-SSS
-             WHEN 13750.00 THRU 14249.99
-               MOVE 630.00 TO WS-SSS
-             WHEN 14250.00 THRU 14749.99
-               MOVE 652.50 TO WS-SSS
-             WHEN 14750.00 THRU 15249.99
-               MOVE 675.00 TO WS-SSS
-             WHEN 15250.00 THRU 15749.99
-               MOVE 697.50 TO WS-SSS
-             WHEN 15750.00 THRU 16249.99
-               MOVE 720.00 TO WS-SSS
-             WHEN 16250.00 THRU 16749.99
-               MOVE 742.50 TO WS-SSS
-             WHEN 16750.00 THRU 17249.99
-               MOVE 765.00 TO WS-SSS
-             WHEN 17250.00 THRU 17749.99
-               MOVE 787.50 TO WS-SSS
-             WHEN 17750.00 THRU 18249.99
-               MOVE 810.00 TO WS-SSS
-             WHEN 18250.00 THRU 18749.99
-               MOVE 832.50 TO WS-SSS
-             WHEN 18750.00 THRU 19249.99
-               MOVE 855.00 TO WS-SSS
-             WHEN 19250.00 THRU 19749.99
-               MOVE 877.50 TO WS-SSS
-             WHEN 19750.00 THRU 20249.99
-               MOVE 900.00 TO WS-SSS
-             WHEN 20250.00 THRU 20749.99
-               MOVE 922.50 TO WS-SSS
-             WHEN 20750.00 THRU 21249.99
-               MOVE 945.00 TO WS-SSS
-             WHEN 21250.00 THRU 21749.99
-               MOVE 967.50 TO WS-SSS
-             WHEN 21750.00 THRU 22249.99
-               MOVE 990.00 TO WS-SSS
-             WHEN 22250.00 THRU 22749.99
-               MOVE 1012.50 TO WS-SSS
-             WHEN 22750.00 THRU 23249.99
-               MOVE 1035.00 TO WS-SSS
-             WHEN 23250.00 THRU 23749.99
-               MOVE 1057.50 TO WS-SSS
-             WHEN 23750.00 THRU 24249.99
-               MOVE 1080.00 TO WS-SSS
-             WHEN 24250.00 THRU 24749.99
-               MOVE 1102.50 TO WS-SSS
-             WHEN >= 24750.00
-               MOVE 1125.00 TO WS-SSS
-           END-EVALUATE.
+           MOVE 'SS' TO WS-CT-TYPE.
+           MOVE WS-MONSAL TO WS-CT-AMT.
+           PERFORM GET-CONTRIB-PARA.
+           MOVE WS-CT-RESULT TO WS-SSS.
 
        COMP-PHIC-PARA.
-           EVALUATE WS-MONSAL
-             WHEN <= 10000.00
-                 MOVE 150.00 TO WS-PHIC
-             WHEN 10000.01 THRU 59999.99
-               COMPUTE WS-PHIC = (WS-MONSAL * 0.03) / 2
-             WHEN >= 60000.00
-                  MOVE 1800.00 TO WS-PHIC
-           END-EVALUATE.
+           MOVE 'PH' TO WS-CT-TYPE.
+           MOVE WS-MONSAL TO WS-CT-AMT.
+           PERFORM GET-CONTRIB-PARA.
+           MOVE WS-CT-RESULT TO WS-PHIC.
 
        COMP-PAG-IBIG-PARA.
-           EVALUATE WS-MONSAL
-             WHEN <= 1500.00
-                COMPUTE WS-PAG-IBIG = WS-MONSAL * 0.01
-             WHEN 1500.01 THRU 4999.99
-                COMPUTE WS-PAG-IBIG = WS-MONSAL * 0.02
-             WHEN >= 5000.00
-                  MOVE 100.00 TO WS-PAG-IBIG
-           END-EVALUATE.
+           MOVE 'PI' TO WS-CT-TYPE.
+           MOVE WS-MONSAL TO WS-CT-AMT.
+           PERFORM GET-CONTRIB-PARA.
+           MOVE WS-CT-RESULT TO WS-PAG-IBIG.
 
        COMP-TAX-PARA.
            COMPUTE WS-TBENEFITS = WS-SSS + WS-PHIC + WS-PAG-IBIG.
            COMPUTE WS-TAXABLE-INCOME = WS-MONSAL - WS-TBENEFITS.
-           EVALUATE WS-TAXABLE-INCOME
-             WHEN <= 20833.00
-               MOVE 0.00 TO WS-INTAX
-             WHEN 20833.01 THRU 33332.99
-               COMPUTE WS-INTAX = ((WS-TAXABLE-INCOME - 20833.00 )
-                                * .20)
-             WHEN 33333.00 THRU 66666.99
-               COMPUTE WS-INTAX = (((WS-TAXABLE-INCOME - 33333.00)
-                                * .25) + 2500.00)
-             WHEN 66667.00 THRU 166666.99
-               COMPUTE WS-INTAX = (((WS-TAXABLE-INCOME - 66667.00)
-                                * .30) + 10833.33)
-             WHEN 166667.00 THRU 666666.99
-               COMPUTE WS-INTAX = (((WS-TAXABLE-INCOME - 166667.00)
-                                * .32) + 40833.33)
-             WHEN >= 666667.00
-               COMPUTE WS-INTAX = (((WS-TAXABLE-INCOME - 666667.00)
-                                * .35) + 200833.33)
-           END-EVALUATE.
+           MOVE 'TX' TO WS-CT-TYPE.
+           MOVE WS-TAXABLE-INCOME TO WS-CT-AMT.
+           PERFORM GET-CONTRIB-PARA.
+           MOVE WS-CT-RESULT TO WS-INTAX.
 
        EVAL-PAYPERIOD-PARA.
+           MOVE 'NO ' TO WS-PAYPERIOD-INVALID.
            EVALUATE TRUE
              WHEN SEMI-MONTHLY
                COMPUTE WS-BPAY = WS-MONSAL / 2
@@ -500,37 +1547,120 @@
                DISPLAY " "
                DISPLAY "INVALID PAY PERIOD! PLEASE UPDATE IT INTO"
                        " MONTHLY OR SEMI-MONTHLY TO PROCEED."
-               PERFORM FOOT-PARA
-               GO TO MAIN-PROCEDURE
+               MOVE 'YES' TO WS-PAYPERIOD-INVALID
            END-EVALUATE.
 
+       GET-ATTENDANCE-PARA.
+           MOVE WS-ID TO AT-ID.
+           MOVE WS-COV-FROM TO AT-COV-FROM.
+           MOVE 'NO ' TO WS-AT-FOUND.
+           READ ATTENDANCE-FILE
+             INVALID KEY
+               MOVE 'NO ' TO WS-AT-FOUND
+             NOT INVALID KEY
+               MOVE 'YES' TO WS-AT-FOUND
+           END-READ.
+
        EARN-PARA.
-           DISPLAY "OVERTIME HOUR/S       : " WITH NO ADVANCING.
-           ACCEPT WS-OT.
-           COMPUTE WS-OTPAY = WS-OT * (WS-HOURSAL * 1.25).
-           DISPLAY "TOTAL ALLOWANCE AMOUNT: " WITH NO ADVANCING.
-           ACCEPT WS-ALLO.
-           IF WS-CATEG = 1 OR 2
-             MOVE 0 TO WS-OTPAY
+           IF WS-PAYPERIOD-INVALID NOT = 'YES'
+             IF WS-AT-FOUND = 'YES'
+               MOVE AT-OT TO WS-OT
+               MOVE AT-ALLO TO WS-ALLO
+             ELSE IF WS-BATCH-MODE = 'YES'
+               DISPLAY "RECORD " WS-ID " HAS NO ATTENDANCE RECORD "
+                       "FOR THE PERIOD - OT/ALLOWANCE DEFAULTED TO "
+                       "ZERO."
+               MOVE 0 TO WS-OT
+               MOVE 0 TO WS-ALLO
+             ELSE
+               DISPLAY "OVERTIME HOUR/S       : " WITH NO ADVANCING
+               ACCEPT WS-OT
+               DISPLAY "TOTAL ALLOWANCE AMOUNT: " WITH NO ADVANCING
+               ACCEPT WS-ALLO
+             END-IF
+             COMPUTE WS-OTPAY = WS-OT * (WS-HOURSAL * 1.25)
+             IF WS-CATEG = 1 OR 2
+               MOVE 0 TO WS-OTPAY
+             END-IF
            END-IF.
 
        DEDUC-PARA.
-           DISPLAY "UNDERTIME/LATE HOUR/S : " WITH NO ADVANCING.
-           ACCEPT WS-UTL.
-           COMPUTE WS-UTLDEDUC = WS-UTL * WS-HOURSAL.
-           DISPLAY "ABSENCE DAY/S         : " WITH NO ADVANCING.
-           ACCEPT WS-ABST.
-           COMPUTE WS-ABSTDEDUC = WS-DAYSAL * WS-ABST.
-           DISPLAY "TOTAL LOAN AMOUNT     : " WITH NO ADVANCING.
-           ACCEPT WS-LOAN.
+           IF WS-PAYPERIOD-INVALID NOT = 'YES'
+             IF WS-AT-FOUND = 'YES'
+               MOVE AT-UTL TO WS-UTL
+               MOVE AT-ABST TO WS-ABST
+               MOVE AT-LOAN TO WS-LOAN
+             ELSE IF WS-BATCH-MODE = 'YES'
+               DISPLAY "RECORD " WS-ID " HAS NO ATTENDANCE RECORD "
+                       "FOR THE PERIOD - DEDUCTIONS DEFAULTED TO "
+                       "ZERO."
+               MOVE 0 TO WS-UTL
+               MOVE 0 TO WS-ABST
+               MOVE 0 TO WS-LOAN
+             ELSE
+               DISPLAY "UNDERTIME/LATE HOUR/S : " WITH NO ADVANCING
+               ACCEPT WS-UTL
+               DISPLAY "ABSENCE DAY/S         : " WITH NO ADVANCING
+               ACCEPT WS-ABST
+               DISPLAY "TOTAL LOAN AMOUNT     : " WITH NO ADVANCING
+               ACCEPT WS-LOAN
+             END-IF
+             COMPUTE WS-UTLDEDUC = WS-UTL * WS-HOURSAL
+             COMPUTE WS-ABSTDEDUC = WS-DAYSAL * WS-ABST
+           END-IF.
 
        NETPAY-PARA.
-           COMPUTE WS-GROSSPAY = WS-BPAY + WS-ALLO + WS-OTPAY.
-           COMPUTE WS-TDEDUC = WS-UTLDEDUC + WS-ABSTDEDUC + WS-SSS
-                         + WS-PHIC + WS-PAG-IBIG + WS-INTAX + WS-LOAN.
-           COMPUTE WS-NETPAY = WS-GROSSPAY - WS-TDEDUC.
+           IF WS-PAYPERIOD-INVALID NOT = 'YES'
+             COMPUTE WS-GROSSPAY = WS-BPAY + WS-ALLO + WS-OTPAY
+             COMPUTE WS-TDEDUC = WS-UTLDEDUC + WS-ABSTDEDUC + WS-SSS
+                         + WS-PHIC + WS-PAG-IBIG + WS-INTAX + WS-LOAN
+             COMPUTE WS-NETPAY = WS-GROSSPAY - WS-TDEDUC
+           END-IF.
 
        PRINT-PARA.
+           IF WS-PAYPERIOD-INVALID NOT = 'YES'
+             PERFORM COMPUTE-PAYROLL-DATE-PARA
+             PERFORM PRINT-BODY-PARA
+             PERFORM SAVE-PAYSLIP-PARA
+             PERFORM UPDATE-YTD-PARA
+           END-IF.
+
+       GET-CONTRIB-PARA.
+           MOVE 0 TO WS-CT-RESULT.
+           MOVE 'NO ' TO WS-CT-FOUND.
+           MOVE WS-CT-TYPE TO TC-TYPE.
+           MOVE 0 TO TC-SEQ.
+           INITIALIZE WS-CT-EOF.
+           START CONTRIB-TABLE KEY IS >= TC-KEY
+             INVALID KEY
+               DISPLAY "NO CONTRIBUTION TABLE LOADED FOR "
+                       WS-CT-TYPE "."
+               MOVE 'TRUE' TO WS-CT-EOF
+             NOT INVALID KEY
+               CONTINUE
+           END-START.
+           PERFORM UNTIL WS-CT-EOF = 'TRUE' OR WS-CT-FOUND = 'YES'
+             READ CONTRIB-TABLE NEXT RECORD
+               AT END MOVE 'TRUE' TO WS-CT-EOF
+               NOT AT END
+                 IF TC-TYPE NOT = WS-CT-TYPE
+                   MOVE 'TRUE' TO WS-CT-EOF
+                 ELSE
+                   IF WS-CT-AMT >= TC-LOW AND WS-CT-AMT <= TC-HIGH
+                     MOVE 'YES' TO WS-CT-FOUND
+                     IF TC-RATE = 0
+                       MOVE TC-FLAT-AMT TO WS-CT-RESULT
+                     ELSE
+                       COMPUTE WS-CT-RESULT =
+                           ((WS-CT-AMT - TC-SUBBASE) * TC-RATE)
+                                + TC-ADDON
+                     END-IF
+                   END-IF
+                 END-IF
+             END-READ
+           END-PERFORM.
+
+       PRINT-BODY-PARA.
            CALL 'SYSTEM' USING 'CLS'.
            INITIALIZE WS-SIGN.
            DISPLAY WS-LINE2 "====================== PAYSLIP "
@@ -538,10 +1668,10 @@
            DISPLAY " ".
            DISPLAY "EMPLOYEE ID: " WS-ID WS-SPACE WITH NO ADVANCING.
            DISPLAY "          " "PAYROLL DATE: " WITH NO ADVANCING.
-           PERFORM PAYROLL-DATE-PARA.
+           PERFORM DISPLAY-PAYROLL-DATE-PARA.
            DISPLAY "EMPLOYEE NAME: " WS-NAME WITH NO ADVANCING.
            DISPLAY "          " "COVERED DATE: " WITH NO ADVANCING.
-           PERFORM COVERED-DATE-PARA.
+           PERFORM DISPLAY-COVERED-DATE-PARA.
            DISPLAY "DESIGNATION: " WS-DESIG "              "
                    "PAY PERIOD: " WS-PAYPER.
            PERFORM PRINT-LINE-PARA.
@@ -625,31 +1755,197 @@
            DISPLAY WS-HEAD.
            DISPLAY WS-SPACE WS-SPACE "   " WS-LINE WS-LINE.
 
-       PAYROLL-DATE-PARA.
+       COMPUTE-PAYROLL-DATE-PARA.
            MOVE FUNCTION CURRENT-DATE TO WS-DATE.
+           MOVE WS-DATE TO WS-PAYROLL-DATE.
+
+       DISPLAY-PAYROLL-DATE-PARA.
+           MOVE WS-PAYROLL-DATE TO WS-DATE.
            DISPLAY WS-MONTH "/" WS-DAY "/" WS-YEAR.
 
-       COVERED-DATE-PARA.
+       COMPUTE-COVERED-DATE-PARA.
            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
            EVALUATE TRUE
              WHEN MONTHLY
                 COMPUTE WS-PAST = FUNCTION INTEGER-OF-DATE (WS-TODAY)
                               - 30
+                COMPUTE WS-PAST = FUNCTION DATE-OF-INTEGER (WS-PAST)
+                MOVE WS-PAST TO WS-COV-FROM
              WHEN SEMI-MONTHLY
                 COMPUTE WS-PAST = FUNCTION INTEGER-OF-DATE (WS-TODAY)
                               - 15
+                COMPUTE WS-PAST = FUNCTION DATE-OF-INTEGER (WS-PAST)
+                MOVE WS-PAST TO WS-COV-FROM
+             WHEN OTHER
+                MOVE WS-TODAY TO WS-COV-FROM
            END-EVALUATE.
-           COMPUTE WS-PAST = FUNCTION DATE-OF-INTEGER (WS-PAST).
-           MOVE WS-PAST TO WS-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-COV-TO.
+
+       DISPLAY-COVERED-DATE-PARA.
+           MOVE WS-COV-FROM TO WS-DATE.
            DISPLAY WS-MONTH "/" WS-DAY "/" WS-YEAR WITH NO ADVANCING.
-           MOVE FUNCTION CURRENT-DATE TO WS-DATE.
+           MOVE WS-COV-TO TO WS-DATE.
            DISPLAY "    " WS-MONTH "/" WS-DAY "/" WS-YEAR.
 
+       SAVE-PAYSLIP-PARA.
+           MOVE WS-ID TO PF-ID.
+           MOVE WS-COV-FROM TO PF-COV-FROM.
+           MOVE WS-COV-TO TO PF-COV-TO.
+           MOVE WS-PAYROLL-DATE TO PF-PAYROLL-DATE.
+           MOVE WS-NAME TO PF-NAME.
+           MOVE WS-DESIG TO PF-DESIG.
+           MOVE WS-PAYPER TO PF-PAYPER.
+           MOVE WS-BPAYUNIT TO PF-BPAYUNIT.
+           MOVE WS-BPAY TO PF-BPAY.
+           MOVE WS-ABST TO PF-ABST.
+           MOVE WS-ABSTDEDUC TO PF-ABSTDEDUC.
+           MOVE WS-OT TO PF-OT.
+           MOVE WS-OTPAY TO PF-OTPAY.
+           MOVE WS-UTL TO PF-UTL.
+           MOVE WS-UTLDEDUC TO PF-UTLDEDUC.
+           MOVE WS-SSS TO PF-SSS.
+           MOVE WS-PHIC TO PF-PHIC.
+           MOVE WS-PAG-IBIG TO PF-PAGIBIG.
+           MOVE WS-INTAX TO PF-INTAX.
+           MOVE WS-ALLO TO PF-ALLO.
+           MOVE WS-LOAN TO PF-LOAN.
+           MOVE WS-GROSSPAY TO PF-GROSSPAY.
+           MOVE WS-TDEDUC TO PF-TDEDUC.
+           MOVE WS-NETPAY TO PF-NETPAY.
+           WRITE PF-RECORD
+             INVALID KEY
+               REWRITE PF-RECORD
+                 INVALID KEY
+                   DISPLAY "PAYSLIP NOT SAVED."
+               END-REWRITE
+           END-WRITE.
+
+       REPRINT-PARA.
+           CALL 'SYSTEM' USING 'CLS'.
+           DISPLAY WS-LINE2 "================ REPRINT SAVED PAYSLIP "
+                   "================" WS-LINE2.
+           DISPLAY "EMPLOYEE ID             : " WITH NO ADVANCING.
+           ACCEPT WS-ID.
+           DISPLAY "COVERED FROM (YYYYMMDD) : " WITH NO ADVANCING.
+           ACCEPT WS-COV-FROM.
+           MOVE WS-ID TO PF-ID.
+           MOVE WS-COV-FROM TO PF-COV-FROM.
+           READ PAYSLIP-FILE
+             INVALID KEY
+               DISPLAY " "
+               DISPLAY "NO SAVED PAYSLIP FOUND FOR THAT ID AND "
+                       "COVERED DATE."
+             NOT INVALID KEY
+               MOVE PF-ID TO WS-ID
+               MOVE PF-COV-FROM TO WS-COV-FROM
+               MOVE PF-COV-TO TO WS-COV-TO
+               MOVE PF-PAYROLL-DATE TO WS-PAYROLL-DATE
+               MOVE PF-NAME TO WS-NAME
+               MOVE PF-DESIG TO WS-DESIG
+               MOVE PF-PAYPER TO WS-PAYPER
+               MOVE PF-BPAYUNIT TO WS-BPAYUNIT
+               MOVE PF-BPAY TO WS-BPAY
+               MOVE PF-ABST TO WS-ABST
+               MOVE PF-ABSTDEDUC TO WS-ABSTDEDUC
+               MOVE PF-OT TO WS-OT
+               MOVE PF-OTPAY TO WS-OTPAY
+               MOVE PF-UTL TO WS-UTL
+               MOVE PF-UTLDEDUC TO WS-UTLDEDUC
+               MOVE PF-SSS TO WS-SSS
+               MOVE PF-PHIC TO WS-PHIC
+               MOVE PF-PAGIBIG TO WS-PAG-IBIG
+               MOVE PF-INTAX TO WS-INTAX
+               MOVE PF-ALLO TO WS-ALLO
+               MOVE PF-LOAN TO WS-LOAN
+               MOVE PF-GROSSPAY TO WS-GROSSPAY
+               MOVE PF-TDEDUC TO WS-TDEDUC
+               MOVE PF-NETPAY TO WS-NETPAY
+               PERFORM PRINT-BODY-PARA
+           END-READ.
+           PERFORM FOOT-PARA.
+
+       UPDATE-YTD-PARA.
+           MOVE WS-ID TO YT-ID.
+           MOVE WS-PAYROLL-DATE (1:4) TO YT-YEAR.
+           MOVE 'NO ' TO WS-YT-FOUND.
+           READ YTD-FILE
+             INVALID KEY
+               MOVE 'NO ' TO WS-YT-FOUND
+             NOT INVALID KEY
+               MOVE 'YES' TO WS-YT-FOUND
+           END-READ.
+           MOVE WS-NAME TO YT-NAME.
+           IF WS-YT-FOUND = 'YES'
+             ADD WS-BPAY TO YT-BPAY
+             ADD WS-GROSSPAY TO YT-GROSSPAY
+             ADD WS-SSS TO YT-SSS
+             ADD WS-PHIC TO YT-PHIC
+             ADD WS-PAG-IBIG TO YT-PAGIBIG
+             ADD WS-INTAX TO YT-INTAX
+             ADD WS-NETPAY TO YT-NETPAY
+             REWRITE YT-RECORD
+               INVALID KEY
+                 DISPLAY "YTD RECORD NOT UPDATED."
+             END-REWRITE
+           ELSE
+             MOVE WS-BPAY TO YT-BPAY
+             MOVE WS-GROSSPAY TO YT-GROSSPAY
+             MOVE WS-SSS TO YT-SSS
+             MOVE WS-PHIC TO YT-PHIC
+             MOVE WS-PAG-IBIG TO YT-PAGIBIG
+             MOVE WS-INTAX TO YT-INTAX
+             MOVE WS-NETPAY TO YT-NETPAY
+             WRITE YT-RECORD
+               INVALID KEY
+                 DISPLAY "YTD RECORD NOT SAVED."
+             END-WRITE
+           END-IF.
+
+       THIRTEENTH-MONTH-PARA.
+           CALL 'SYSTEM' USING 'CLS'.
+           DISPLAY WS-LINE2 "================ 13TH MONTH PAY "
+                   "=================" WS-LINE2.
+           DISPLAY "ENTER YEAR (YYYY)       : " WITH NO ADVANCING.
+           ACCEPT WS-13TH-YEAR.
+           PERFORM PRINT-LINE2-PARA.
+           DISPLAY "|ID   | NAME                       "
+                   "| YTD BASIC PAY  | 13TH MONTH PAY |".
+           INITIALIZE WS-EOF.
+           MOVE ZEROS TO YT-KEY.
+           START YTD-FILE KEY IS > YT-KEY
+             INVALID KEY DISPLAY "ERROR! NO YTD RECORDS FOUND."
+             NOT INVALID KEY
+               PERFORM UNTIL WS-EOF = 'TRUE'
+                 READ YTD-FILE NEXT RECORD
+                   AT END MOVE 'TRUE' TO WS-EOF
+                   NOT AT END
+                     IF YT-YEAR = WS-13TH-YEAR
+                       COMPUTE WS-13TH-PAY ROUNDED = YT-BPAY / 12
+                       MOVE YT-ID TO WS-13TH-ID
+                       MOVE YT-NAME TO WS-13TH-NAME
+                       MOVE YT-BPAY TO WS-13TH-BPAY
+                       MOVE WS-13TH-PAY TO WS-13TH-AMT
+                       DISPLAY WS-13TH-LINE
+                     END-IF
+                 END-READ
+               END-PERFORM
+           END-START.
+           PERFORM PRINT-LINE2-PARA.
+           PERFORM FOOT-PARA.
+
        MAKE-CAPS-PARA.
            MOVE FUNCTION UPPER-CASE (WS-NAME) TO WS-NAME.
            MOVE FUNCTION UPPER-CASE (WS-DESIG) TO WS-DESIG.
            MOVE FUNCTION UPPER-CASE (WS-PAYPER) TO WS-PAYPER.
 
+       LOG-AUDIT-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-STAMP.
+           MOVE WS-AUDIT-STAMP TO AD-TIMESTAMP.
+           MOVE WS-AUDIT-ACTION TO AD-ACTION.
+           MOVE WS-AUDIT-BEFORE TO AD-BEFORE.
+           MOVE WS-AUDIT-AFTER TO AD-AFTER.
+           WRITE AD-RECORD.
+
        FOOT-PARA.
            DISPLAY " ".
            DISPLAY " ".
